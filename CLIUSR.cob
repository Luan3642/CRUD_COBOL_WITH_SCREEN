@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIUSR.
+      *********************************
+      * OBJETIVO:  UTILITARIO DE MANUTENCAO DE USUARIOS (USERS.DAT)
+      *            PARA CADASTRAR/ALTERAR LOGIN, SENHA E NIVEL DE
+      *            ACESSO USADOS PELO LOGIN DE CLIENTES.COB.
+      * AUTHOR  :  LUAN
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS ASSIGN TO
+           'C:\Users\luan.magalhaes\Documents\USERS.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS USERS-STATUS
+             RECORD KEY IS  USERS-LOGIN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS.
+       COPY USERSREG.
+
+       WORKING-STORAGE SECTION.
+       77 USERS-STATUS PIC 9(2).
+       77 WRK-OPCAO PIC X(1).
+       77 WRK-TECLA PIC X(1).
+       77 WRK-MSGERRO PIC X(30).
+       77 WRK-SENHA-NOVA PIC X(10).
+       77 WRK-NIVEL-NOVO PIC 9(1).
+       77 WRK-NOME-NOVO PIC X(30).
+
+       SCREEN SECTION.
+       01 TELA-MENU-USR.
+            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR/ALTERAR USUARIO'.
+            05 LINE 08 COLUMN 15 VALUE 'X - SAIDA'.
+            05 LINE 09 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 09 COLUMN 28 USING WRK-OPCAO.
+
+       01 TELA-USUARIO.
+            05 LINE 11 COLUMN 10 VALUE 'LOGIN....'.
+            05 COLUMN PLUS 2 PIC X(10) USING USERS-LOGIN.
+            05 LINE 12 COLUMN 10 VALUE 'SENHA....'.
+            05 COLUMN PLUS 2 PIC X(10) USING USERS-SENHA.
+            05 LINE 13 COLUMN 10 VALUE 'NIVEL(1-ADMIN/2-OPERADOR)'.
+            05 COLUMN PLUS 2 PIC 9(1) USING USERS-NIVEL.
+            05 LINE 14 COLUMN 10 VALUE 'NOME.....'.
+            05 COLUMN PLUS 2 PIC X(30) USING USERS-NOME.
+
+       01 MOSTRA-ERRO.
+           02 MSG-ERRO.
+               10 LINE 16 COLUMN 01 ERASE EOL
+                                  BACKGROUND-COLOR 3.
+               10 LINE 16 COLUMN 10 PIC X(40)
+                           BACKGROUND-COLOR 3
+                           FROM WRK-MSGERRO.
+               10 COLUMN PLUS 2 PIC X(01) USING WRK-TECLA.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN I-O USERS
+               IF USERS-STATUS = 35 THEN
+                    OPEN OUTPUT USERS
+                    CLOSE USERS
+                    OPEN I-O USERS
+               END-IF.
+             DISPLAY TELA-MENU-USR.
+             ACCEPT TELA-MENU-USR.
+
+       2000-PROCESSAR.
+             EVALUATE WRK-OPCAO
+               WHEN 1
+                 PERFORM 5000-INCLUIR-ALTERAR
+               WHEN OTHER
+                 IF WRK-OPCAO NOT EQUAL 'X'
+                     DISPLAY 'ENTRE COM OPCAO CORRETA'
+                     DISPLAY TELA-MENU-USR
+                     ACCEPT TELA-MENU-USR
+                 END-IF
+             END-EVALUATE.
+
+       3000-FINALIZAR.
+             CLOSE USERS.
+
+       5000-INCLUIR-ALTERAR.
+             MOVE SPACES TO USERS-LOGIN.
+             MOVE SPACES TO USERS-SENHA.
+             MOVE ZEROS TO USERS-NIVEL.
+             MOVE SPACES TO USERS-NOME.
+             DISPLAY TELA-USUARIO.
+             ACCEPT TELA-USUARIO.
+             MOVE USERS-SENHA TO WRK-SENHA-NOVA.
+             MOVE USERS-NIVEL TO WRK-NIVEL-NOVO.
+             MOVE USERS-NOME TO WRK-NOME-NOVO.
+             READ USERS
+                 INVALID KEY
+                     MOVE WRK-SENHA-NOVA TO USERS-SENHA
+                     MOVE WRK-NIVEL-NOVO TO USERS-NIVEL
+                     MOVE WRK-NOME-NOVO TO USERS-NOME
+                     WRITE USERS-REG
+                         INVALID KEY
+                             MOVE 'ERRO AO INCLUIR USUARIO' TO
+                               WRK-MSGERRO
+                             ACCEPT MOSTRA-ERRO
+                     END-WRITE
+                 NOT INVALID KEY
+                     MOVE WRK-SENHA-NOVA TO USERS-SENHA
+                     MOVE WRK-NIVEL-NOVO TO USERS-NIVEL
+                     MOVE WRK-NOME-NOVO TO USERS-NOME
+                     REWRITE USERS-REG
+                         INVALID KEY
+                             MOVE 'ERRO AO ALTERAR USUARIO' TO
+                               WRK-MSGERRO
+                             ACCEPT MOSTRA-ERRO
+                     END-REWRITE
+             END-READ.
+             DISPLAY TELA-MENU-USR.
+             ACCEPT TELA-MENU-USR.
