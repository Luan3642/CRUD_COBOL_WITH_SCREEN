@@ -0,0 +1,14 @@
+      *****************************************************
+      * LAYOUT DO REGISTRO DE LOG DE ALTERACOES DE CLIENTES
+      * (CLIENTES.LOG). UMA LINHA POR OPERACAO DE INCLUSAO,
+      * ALTERACAO OU EXCLUSAO, PARA TRILHA DE AUDITORIA.
+      *****************************************************
+       01 LOG-REG.
+           05 LOG-DATA-HORA        PIC X(21).
+           05 LOG-OPERACAO         PIC X(10).
+           05 LOG-FONE             PIC 9(9).
+           05 LOG-NOME-ANTERIOR    PIC X(30).
+           05 LOG-EMAIL-ANTERIOR   PIC X(40).
+           05 LOG-NOME-NOVO        PIC X(30).
+           05 LOG-EMAIL-NOVO       PIC X(40).
+           05 LOG-MOTIVO           PIC X(40).
