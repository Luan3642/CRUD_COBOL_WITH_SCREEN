@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIEXPRT.
+      *********************************
+      * OBJETIVO:  EXPORTACAO EM LOTE DE CLIENTES.DAT PARA UM
+      *            ARQUIVO TEXTO CLIENTES.CSV (FORMATO CSV), PARA
+      *            INTERCAMBIO COM OUTROS SISTEMAS.
+      * AUTHOR  :  LUAN
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           'C:\Users\luan.magalhaes\Documents\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+           SELECT CLIENTES-CSV ASSIGN TO 'CLIENTES.CSV'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       COPY CLIREG.
+
+       FD CLIENTES-CSV.
+       01 CSV-LINHA PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(2).
+       77 CSV-STATUS PIC 9(2).
+       77 WRK-FONE-ED PIC 9(9).
+       77 WRK-CPF-ED PIC 9(11).
+       77 WRK-TOTAL PIC 9(6) VALUE ZEROS.
+       77 WRK-LINHA PIC X(150).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT CLIENTES.
+            OPEN OUTPUT CLIENTES-CSV.
+            MOVE 'FONE,NOME,EMAIL,CPF,SITUACAO,MOTIVO-EXC' TO
+              WRK-LINHA.
+            WRITE CSV-LINHA FROM WRK-LINHA.
+            READ CLIENTES NEXT RECORD
+                AT END
+                    MOVE 10 TO CLIENTES-STATUS
+            END-READ.
+
+       2000-PROCESSAR.
+            MOVE CLIENTES-F0NE TO WRK-FONE-ED.
+            MOVE CLIENTES-CPF TO WRK-CPF-ED.
+            MOVE SPACES TO WRK-LINHA.
+            STRING WRK-FONE-ED        DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   CLIENTES-NOME       DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   CLIENTES-EMAIL      DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   WRK-CPF-ED          DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   CLIENTES-SITUACAO   DELIMITED BY SIZE
+                   ','                DELIMITED BY SIZE
+                   CLIENTES-MOTIVO-EXC DELIMITED BY SIZE
+                INTO WRK-LINHA
+            END-STRING.
+            WRITE CSV-LINHA FROM WRK-LINHA.
+            ADD 1 TO WRK-TOTAL.
+            READ CLIENTES NEXT RECORD
+                AT END
+                    MOVE 10 TO CLIENTES-STATUS
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE CLIENTES-CSV.
+            DISPLAY 'CLIEXPRT: ' WRK-TOTAL ' REGISTROS EXPORTADOS'.
