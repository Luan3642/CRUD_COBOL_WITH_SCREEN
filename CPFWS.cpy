@@ -0,0 +1,14 @@
+      *****************************************************
+      * CAMPOS DE TRABALHO PARA VALIDACAO DE DIGITO DO CPF
+      * USADO JUNTO COM O PARAGRAFO COPIADO DE CPFVALP.cpy
+      *****************************************************
+       01  WRK-CPF                PIC 9(11).
+       01  WRK-CPF-TAB REDEFINES WRK-CPF.
+           05 WRK-CPF-DIG         PIC 9 OCCURS 11.
+       77  WRK-CPF-I              PIC 9(2).
+       77  WRK-CPF-SOMA           PIC 9(4).
+       77  WRK-CPF-RESTO          PIC 9(4).
+       77  WRK-CPF-DV1            PIC 9.
+       77  WRK-CPF-DV2            PIC 9.
+       77  WRK-CPF-VALIDO         PIC X(1).
+       77  WRK-CPF-TODOS-IGUAIS   PIC X(1).
