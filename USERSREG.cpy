@@ -0,0 +1,11 @@
+      *****************************************************
+      * LAYOUT DO REGISTRO DE USUARIOS (USERS.DAT). USADO PARA
+      * CONTROLE DE ACESSO/LOGIN DO SISTEMA DE CLIENTES.
+      * USERS-NIVEL: 1 = ADMINISTRADOR (ACESSO TOTAL)
+      *              2 = OPERADOR (SOMENTE CONSULTA/RELATORIO)
+      *****************************************************
+       01 USERS-REG.
+           05 USERS-LOGIN           PIC X(10).
+           05 USERS-SENHA           PIC X(10).
+           05 USERS-NIVEL           PIC 9(1).
+           05 USERS-NOME            PIC X(30).
