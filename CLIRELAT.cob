@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIRELAT.
+      *********************************
+      * OBJETIVO:  RELATORIO IMPRESSO DE CLIENTES (BATCH),
+      *            CHAMADO PELA OPCAO 5 DO MENU DE CLIENTES.COB
+      * AUTHOR  :  LUAN
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           'C:\Users\luan.magalhaes\Documents\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+           SELECT RELAT ASSIGN TO 'CLIENTES.LST'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RELAT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       COPY CLIREG.
+
+       FD RELAT.
+       01 RELAT-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(2).
+       77 RELAT-STATUS PIC 9(2).
+       77 WRK-LINHA PIC X(80).
+       77 WRK-LINCONT PIC 9(2) VALUE ZEROS.
+       77 WRK-PAGINA PIC 9(4) VALUE ZEROS.
+       77 WRK-TOTAL PIC 9(6) VALUE ZEROS.
+       77 WRK-LINHAS-POR-PAGINA PIC 9(2) VALUE 20.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT CLIENTES.
+            OPEN OUTPUT RELAT.
+            MOVE 1 TO WRK-PAGINA.
+            PERFORM 8100-CABECALHO.
+
+       2000-PROCESSAR.
+            READ CLIENTES NEXT RECORD
+                AT END
+                    MOVE 10 TO CLIENTES-STATUS
+                NOT AT END
+                    IF CLIENTES-SITUACAO NOT = 'I'
+                        PERFORM 8200-DETALHE
+                    END-IF
+            END-READ.
+
+       3000-FINALIZAR.
+            PERFORM 8300-RODAPE.
+            CLOSE CLIENTES.
+            CLOSE RELAT.
+
+       8100-CABECALHO.
+            MOVE SPACES TO WRK-LINHA.
+            STRING 'RELATORIO DE CLIENTES'  DELIMITED BY SIZE
+                   '   PAGINA: '            DELIMITED BY SIZE
+                   WRK-PAGINA               DELIMITED BY SIZE
+                   INTO WRK-LINHA
+            END-STRING.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
+            MOVE 'TELEFONE    NOME                             EMAIL'
+                TO WRK-LINHA.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
+            MOVE ZEROS TO WRK-LINCONT.
+
+       8200-DETALHE.
+            IF WRK-LINCONT NOT < WRK-LINHAS-POR-PAGINA
+                ADD 1 TO WRK-PAGINA
+                PERFORM 8100-CABECALHO
+            END-IF.
+            MOVE SPACES TO WRK-LINHA.
+            STRING CLIENTES-F0NE   DELIMITED BY SIZE
+                   '  '            DELIMITED BY SIZE
+                   CLIENTES-NOME   DELIMITED BY SIZE
+                   '  '            DELIMITED BY SIZE
+                   CLIENTES-EMAIL  DELIMITED BY SIZE
+                   INTO WRK-LINHA
+            END-STRING.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
+            ADD 1 TO WRK-LINCONT.
+            ADD 1 TO WRK-TOTAL.
+
+       8300-RODAPE.
+            MOVE SPACES TO WRK-LINHA.
+            STRING 'TOTAL DE CLIENTES: ' DELIMITED BY SIZE
+                   WRK-TOTAL             DELIMITED BY SIZE
+                   INTO WRK-LINHA
+            END-STRING.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
