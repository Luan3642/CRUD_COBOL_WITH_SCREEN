@@ -10,17 +10,29 @@
            SELECT CLIENTES ASSIGN TO
            'C:\Users\luan.magalhaes\Documents\CLIENTES.DAT'
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              FILE STATUS IS CLIENTES-STATUS
-             RECORD KEY IS  CLIENTES-CHAVE.
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+           SELECT CLIENTES-LOG ASSIGN TO 'CLIENTES.LOG'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CLIENTES-LOG-STATUS.
+           SELECT USERS ASSIGN TO
+           'C:\Users\luan.magalhaes\Documents\USERS.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS USERS-STATUS
+             RECORD KEY IS  USERS-LOGIN.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-           05 CLIENTES-CHAVE.
-               10 CLIENTES-F0NE PIC 9(9).
-           05 CLIENTES-NOME     PIC X(30).
-           05 CLIENTES-EMAIL    PIC X(40).
+       COPY CLIREG.
+
+       FD CLIENTES-LOG.
+       COPY LOGREG.
+
+       FD USERS.
+       COPY USERSREG.
 
 
        WORKING-STORAGE SECTION.
@@ -28,7 +40,21 @@
        77 WRK-MODULO PIC X(25).
        77 WRK-TECLA PIC X(1).
        77 CLIENTES-STATUS PIC 9(2).
+       77 CLIENTES-LOG-STATUS PIC 9(2).
+       77 USERS-STATUS PIC 9(2).
+       77 WRK-NIVEL PIC 9(1).
+       77 WRK-LOGIN-DIGITADO PIC X(10).
+       77 WRK-SENHA-DIGITADA PIC X(10).
+       77 WRK-LOGIN-OK PIC X(1).
        77 WRK-MSGERRO PIC X(30).
+       77 WRK-NOME-ANTIGO PIC X(30).
+       77 WRK-EMAIL-ANTIGO PIC X(40).
+       77 WRK-CONFIRMA PIC X(1).
+       77 WRK-TIPO-CONSULTA PIC X(1).
+       77 WRK-MAIS-REGISTROS PIC X(1).
+       77 WRK-NOME-BUSCA PIC X(30).
+       77 WRK-ACHOU PIC X(1).
+       COPY CPFWS.
 
 
        SCREEN SECTION.
@@ -42,7 +68,14 @@
                               FROM 'SISTEMA DE CLIENTES '.
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
-       01 MENU.
+       01 TELA-LOGIN.
+            05 LINE 05 COLUMN 10 VALUE 'LOGIN'.
+            05 COLUMN PLUS 2 PIC X(10) USING WRK-LOGIN-DIGITADO.
+            05 LINE 06 COLUMN 10 VALUE 'SENHA'.
+            05 COLUMN PLUS 2 PIC X(10) USING WRK-SENHA-DIGITADA
+               NO ECHO.
+
+       01 TELA-MENU.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -63,6 +96,23 @@
                 10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                 10 LINE 12 COLUMN 10 VALUE 'EMAIL....'.
                 10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+                10 LINE 13 COLUMN 10 VALUE 'CPF....'.
+                10 COLUMN PLUS 2 PIC 9(11) USING CLIENTES-CPF
+                   BLANK WHEN ZEROS.
+
+       01 TELA-TIPO-CONSULTA.
+            05 LINE 10 COLUMN 10 VALUE 'CONSULTAR POR (1)FONE (2)NOME'.
+            05 COLUMN PLUS 2 PIC X(1) USING WRK-TIPO-CONSULTA.
+
+       01 TELA-MAIS-REGISTROS.
+            05 LINE 17 COLUMN 10 VALUE 'OUTRO COM ESTE NOME (S/N)'.
+            05 COLUMN PLUS 2 PIC X(1) USING WRK-MAIS-REGISTROS.
+
+       01 TELA-EXCLUSAO.
+            05 LINE 14 COLUMN 10 VALUE 'MOTIVO DA EXCLUSAO...'.
+            05 COLUMN PLUS 2 PIC X(40) USING CLIENTES-MOTIVO-EXC.
+            05 LINE 15 COLUMN 10 VALUE 'CONFIRMA EXCLUSAO (S/N)'.
+            05 COLUMN PLUS 2 PIC X(1) USING WRK-CONFIRMA.
 
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
@@ -76,7 +126,7 @@
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
             PERFORM 1000-INICIAR.
-            PERFORM 2000-PROCESSAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
             PERFORM 3000-FINALIZAR.
             STOP RUN.
 
@@ -87,23 +137,77 @@
                    CLOSE CLIENTES
                    OPEN I-O CLIENTES
               END-IF.
+           OPEN EXTEND CLIENTES-LOG
+              IF CLIENTES-LOG-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES-LOG
+                   CLOSE CLIENTES-LOG
+                   OPEN EXTEND CLIENTES-LOG
+              END-IF.
+           OPEN INPUT USERS
+              IF USERS-STATUS = 35 THEN
+                   OPEN OUTPUT USERS
+                   CLOSE USERS
+                   OPEN INPUT USERS
+              END-IF.
+           PERFORM 1100-LOGIN.
             DISPLAY TELA.
-            ACCEPT MENU.
+            ACCEPT TELA-MENU.
+
+       1100-LOGIN.
+            MOVE 'N' TO WRK-LOGIN-OK.
+            PERFORM UNTIL WRK-LOGIN-OK = 'S'
+                MOVE SPACES TO WRK-LOGIN-DIGITADO
+                MOVE SPACES TO WRK-SENHA-DIGITADA
+                MOVE 'MODULO - LOGIN     ' TO WRK-MODULO
+                DISPLAY TELA
+                DISPLAY TELA-LOGIN
+                ACCEPT TELA-LOGIN
+                MOVE WRK-LOGIN-DIGITADO TO USERS-LOGIN
+                READ USERS
+                    INVALID KEY
+                        MOVE 'USUARIO/SENHA INVALIDOS' TO
+                          WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    NOT INVALID KEY
+                        IF USERS-SENHA = WRK-SENHA-DIGITADA
+                            MOVE 'S' TO WRK-LOGIN-OK
+                            MOVE USERS-NIVEL TO WRK-NIVEL
+                        ELSE
+                            MOVE 'USUARIO/SENHA INVALIDOS' TO
+                              WRK-MSGERRO
+                            ACCEPT MOSTRA-ERRO
+                        END-IF
+                END-READ
+            END-PERFORM.
        2000-PROCESSAR.
             EVALUATE WRK-OPCAO
               WHEN 1
-               PERFORM 5000-INCLUIR
+                IF WRK-NIVEL = 1
+                    PERFORM 5000-INCLUIR
+                ELSE
+                    PERFORM 9300-SEM-PERMISSAO
+                END-IF
               WHEN 2
-                CONTINUE
+                PERFORM 4000-CONSULTAR
               WHEN 3
-                CONTINUE
+                IF WRK-NIVEL = 1
+                    PERFORM 6000-ALTERAR
+                ELSE
+                    PERFORM 9300-SEM-PERMISSAO
+                END-IF
               WHEN 4
-                CONTINUE
+                IF WRK-NIVEL = 1
+                    PERFORM 7000-EXCLUIR
+                ELSE
+                    PERFORM 9300-SEM-PERMISSAO
+                END-IF
               WHEN 5
-                CONTINUE
+                PERFORM 8000-RELATORIO
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
                     DISPLAY 'ENTRE COM OPCAO CORRETA'
+                    DISPLAY TELA
+                    ACCEPT TELA-MENU
                 END-IF
             END-EVALUATE.
 
@@ -112,17 +216,228 @@
 
        3000-FINALIZAR.
              CLOSE CLIENTES.
+             CLOSE CLIENTES-LOG.
+             CLOSE USERS.
+
 
+       4000-CONSULTAR.
+             MOVE 'MODULO - CONSULTA  ' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE SPACES TO WRK-TIPO-CONSULTA.
+             DISPLAY TELA-TIPO-CONSULTA.
+             ACCEPT TELA-TIPO-CONSULTA.
+             IF WRK-TIPO-CONSULTA = 2
+                 PERFORM 4100-CONSULTAR-NOME
+             ELSE
+                 PERFORM 4050-CONSULTAR-FONE
+             END-IF.
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+       4050-CONSULTAR-FONE.
+             MOVE ZEROS TO CLIENTES-F0NE.
+             MOVE SPACES TO CLIENTES-NOME.
+             MOVE SPACES TO CLIENTES-EMAIL.
+             MOVE ZEROS TO CLIENTES-CPF.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ CLIENTES
+                 INVALID KEY
+                     MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                     IF CLIENTES-SITUACAO = 'I'
+                         MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                         ACCEPT MOSTRA-ERRO
+                     ELSE
+                         DISPLAY TELA-REGISTRO
+                     END-IF
+             END-READ.
 
+       4100-CONSULTAR-NOME.
+             MOVE ZEROS TO CLIENTES-F0NE.
+             MOVE SPACES TO CLIENTES-NOME.
+             MOVE SPACES TO CLIENTES-EMAIL.
+             MOVE ZEROS TO CLIENTES-CPF.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CLIENTES-NOME.
+             MOVE CLIENTES-NOME TO WRK-NOME-BUSCA.
+             MOVE 'N' TO WRK-ACHOU.
+             START CLIENTES KEY IS EQUAL CLIENTES-NOME
+                 INVALID KEY
+                     MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+             END-START.
+             IF CLIENTES-STATUS = ZERO
+                 MOVE 'S' TO WRK-MAIS-REGISTROS
+                 PERFORM UNTIL WRK-MAIS-REGISTROS NOT = 'S'
+                                AND WRK-MAIS-REGISTROS NOT = 's'
+                     READ CLIENTES NEXT RECORD
+                         AT END
+                             IF WRK-ACHOU NOT = 'S'
+                                 MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                                 ACCEPT MOSTRA-ERRO
+                             END-IF
+                             MOVE 'N' TO WRK-MAIS-REGISTROS
+                         NOT AT END
+                             IF CLIENTES-NOME NOT = WRK-NOME-BUSCA
+                                 IF WRK-ACHOU NOT = 'S'
+                                     MOVE 'NAO ENCONTRADO' TO
+                                       WRK-MSGERRO
+                                     ACCEPT MOSTRA-ERRO
+                                 END-IF
+                                 MOVE 'N' TO WRK-MAIS-REGISTROS
+                             ELSE
+                                 IF CLIENTES-SITUACAO = 'I'
+                                     CONTINUE
+                                 ELSE
+                                     MOVE 'S' TO WRK-ACHOU
+                                     DISPLAY TELA-REGISTRO
+                                     MOVE SPACES TO
+                                       WRK-MAIS-REGISTROS
+                                     DISPLAY TELA-MAIS-REGISTROS
+                                     ACCEPT TELA-MAIS-REGISTROS
+                                 END-IF
+                             END-IF
+                     END-READ
+                 END-PERFORM
+             END-IF.
 
        5000-INCLUIR.
              MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
              DISPLAY TELA.
+             MOVE ZEROS TO CLIENTES-CPF.
              ACCEPT TELA-REGISTRO.
+             PERFORM 9000-VALIDA-CPF.
+             IF WRK-CPF-VALIDO = 'N'
+                 MOVE 'CPF INVALIDO' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             ELSE
+               MOVE 'A' TO CLIENTES-SITUACAO
+               MOVE SPACES TO CLIENTES-MOTIVO-EXC
                WRITE CLIENTES-REG
                    INVALID KEY
                        MOVE 'JA EXISTE ' TO WRK-MSGERRO
                        ACCEPT MOSTRA-ERRO
-                    END-WRITE.
+                   NOT INVALID KEY
+                       MOVE SPACES TO WRK-NOME-ANTIGO
+                       MOVE SPACES TO WRK-EMAIL-ANTIGO
+                       MOVE 'INCLUSAO' TO LOG-OPERACAO
+                       PERFORM 9200-GRAVA-LOG
+                    END-WRITE
+             END-IF.
                    DISPLAY TELA.
-               ACCEPT MENU.
+               ACCEPT TELA-MENU.
+
+       6000-ALTERAR.
+             MOVE 'MODULO - ALTERACAO ' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE ZEROS TO CLIENTES-F0NE.
+             MOVE SPACES TO CLIENTES-NOME.
+             MOVE SPACES TO CLIENTES-EMAIL.
+             MOVE ZEROS TO CLIENTES-CPF.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ CLIENTES
+                 INVALID KEY
+                     MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                     IF CLIENTES-SITUACAO = 'I'
+                         MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                         ACCEPT MOSTRA-ERRO
+                     ELSE
+                         MOVE CLIENTES-NOME TO WRK-NOME-ANTIGO
+                         MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTIGO
+                         DISPLAY TELA-REGISTRO
+                         ACCEPT SS-DADOS
+                         PERFORM 9000-VALIDA-CPF
+                         IF WRK-CPF-VALIDO = 'N'
+                             MOVE 'CPF INVALIDO' TO WRK-MSGERRO
+                             ACCEPT MOSTRA-ERRO
+                         ELSE
+                             REWRITE CLIENTES-REG
+                                 INVALID KEY
+                                     MOVE 'ERRO ALTERACAO' TO
+                                       WRK-MSGERRO
+                                     ACCEPT MOSTRA-ERRO
+                                 NOT INVALID KEY
+                                     MOVE 'ALTERACAO' TO LOG-OPERACAO
+                                     PERFORM 9200-GRAVA-LOG
+                             END-REWRITE
+                         END-IF
+                     END-IF
+             END-READ.
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+       7000-EXCLUIR.
+             MOVE 'MODULO - EXCLUSAO  ' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE ZEROS TO CLIENTES-F0NE.
+             MOVE SPACES TO CLIENTES-NOME.
+             MOVE SPACES TO CLIENTES-EMAIL.
+             MOVE ZEROS TO CLIENTES-CPF.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ CLIENTES
+                 INVALID KEY
+                     MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                     IF CLIENTES-SITUACAO = 'I'
+                         MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                         ACCEPT MOSTRA-ERRO
+                     ELSE
+                         DISPLAY TELA-REGISTRO
+                         MOVE SPACES TO CLIENTES-MOTIVO-EXC
+                         MOVE SPACES TO WRK-CONFIRMA
+                         DISPLAY TELA-EXCLUSAO
+                         ACCEPT TELA-EXCLUSAO
+                         IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                             MOVE CLIENTES-NOME TO WRK-NOME-ANTIGO
+                             MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTIGO
+                             MOVE 'I' TO CLIENTES-SITUACAO
+                             REWRITE CLIENTES-REG
+                                 INVALID KEY
+                                     MOVE 'ERRO EXCLUSAO' TO
+                                       WRK-MSGERRO
+                                     ACCEPT MOSTRA-ERRO
+                                 NOT INVALID KEY
+                                     MOVE 'EXCLUSAO' TO LOG-OPERACAO
+                                     PERFORM 9200-GRAVA-LOG
+                             END-REWRITE
+                         END-IF
+                     END-IF
+             END-READ.
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+       8000-RELATORIO.
+             MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
+             DISPLAY TELA.
+             CLOSE CLIENTES.
+             CALL 'CLIRELAT'.
+             OPEN I-O CLIENTES.
+             MOVE 'RELATORIO GERADO EM CLIENTES.LST' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+       9300-SEM-PERMISSAO.
+             MOVE 'ACESSO NEGADO - SEM PERMISSAO' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+       9200-GRAVA-LOG.
+             MOVE FUNCTION CURRENT-DATE TO LOG-DATA-HORA.
+             MOVE CLIENTES-F0NE TO LOG-FONE.
+             MOVE WRK-NOME-ANTIGO TO LOG-NOME-ANTERIOR.
+             MOVE WRK-EMAIL-ANTIGO TO LOG-EMAIL-ANTERIOR.
+             MOVE CLIENTES-NOME TO LOG-NOME-NOVO.
+             MOVE CLIENTES-EMAIL TO LOG-EMAIL-NOVO.
+             MOVE CLIENTES-MOTIVO-EXC TO LOG-MOTIVO.
+             WRITE LOG-REG.
+
+       COPY CPFVALP.
