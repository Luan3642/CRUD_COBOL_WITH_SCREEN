@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIIMPRT.
+      *********************************
+      * OBJETIVO:  IMPORTACAO EM LOTE DE CLIENTES.CSV PARA
+      *            CLIENTES.DAT. REGISTROS JA EXISTENTES (MESMO
+      *            TELEFONE) SAO ATUALIZADOS; NOVOS SAO INCLUIDOS.
+      *            LINHAS COM FORMATO CSV INVALIDO (NUMERO DE CAMPOS
+      *            DIFERENTE DO ESPERADO, POR EXEMPLO POR UMA VIRGULA
+      *            DENTRO DE NOME/EMAIL/MOTIVO), CPF INVALIDO OU COM
+      *            TELEFONE/CPF NAO NUMERICO SAO REJEITADAS E O
+      *            PROCESSAMENTO CONTINUA COM A PROXIMA LINHA.
+      *            INCLUSOES/ALTERACOES GRAVADAS SAO REGISTRADAS EM
+      *            CLIENTES.LOG, ASSIM COMO EM CLIENTES.COB.
+      * AUTHOR  :  LUAN
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           'C:\Users\luan.magalhaes\Documents\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+           SELECT CLIENTES-CSV ASSIGN TO 'CLIENTES.CSV'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+           SELECT CLIENTES-LOG ASSIGN TO 'CLIENTES.LOG'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CLIENTES-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       COPY CLIREG.
+
+       FD CLIENTES-CSV.
+       01 CSV-LINHA PIC X(150).
+
+       FD CLIENTES-LOG.
+       COPY LOGREG.
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(2).
+       77 CSV-STATUS PIC 9(2).
+       77 CLIENTES-LOG-STATUS PIC 9(2).
+       77 WRK-NOME-ANTIGO PIC X(30).
+       77 WRK-EMAIL-ANTIGO PIC X(40).
+       77 WRK-LINHA PIC X(150).
+       77 WRK-PRIMEIRA-LINHA PIC X(1) VALUE 'S'.
+       77 WRK-TOTAL-OK PIC 9(6) VALUE ZEROS.
+       77 WRK-TOTAL-REJ PIC 9(6) VALUE ZEROS.
+       77 WRK-CAMPO-FONE PIC X(15).
+       77 WRK-CAMPO-CPF PIC X(15).
+       77 WRK-CAMPOS-CONTADOS PIC 9(2).
+       77 WRK-LINHA-MALFORMADA PIC X(1).
+       COPY CPFWS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL CSV-STATUS = 10.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN I-O CLIENTES
+               IF CLIENTES-STATUS = 35 THEN
+                    OPEN OUTPUT CLIENTES
+                    CLOSE CLIENTES
+                    OPEN I-O CLIENTES
+               END-IF.
+            OPEN INPUT CLIENTES-CSV.
+            OPEN EXTEND CLIENTES-LOG
+               IF CLIENTES-LOG-STATUS = 35 THEN
+                    OPEN OUTPUT CLIENTES-LOG
+                    CLOSE CLIENTES-LOG
+                    OPEN EXTEND CLIENTES-LOG
+               END-IF.
+            READ CLIENTES-CSV NEXT RECORD
+                AT END
+                    MOVE 10 TO CSV-STATUS
+            END-READ.
+
+       2000-PROCESSAR.
+            IF WRK-PRIMEIRA-LINHA = 'S'
+                MOVE 'N' TO WRK-PRIMEIRA-LINHA
+            ELSE
+                PERFORM 2100-IMPORTA-LINHA
+            END-IF.
+            READ CLIENTES-CSV NEXT RECORD
+                AT END
+                    MOVE 10 TO CSV-STATUS
+            END-READ.
+
+       2100-IMPORTA-LINHA.
+            MOVE CSV-LINHA TO WRK-LINHA.
+            MOVE SPACES TO CLIENTES-NOME.
+            MOVE SPACES TO CLIENTES-EMAIL.
+            MOVE SPACES TO CLIENTES-SITUACAO.
+            MOVE SPACES TO CLIENTES-MOTIVO-EXC.
+            MOVE SPACES TO WRK-CAMPO-FONE.
+            MOVE SPACES TO WRK-CAMPO-CPF.
+            MOVE ZEROS TO WRK-CAMPOS-CONTADOS.
+            MOVE 'N' TO WRK-LINHA-MALFORMADA.
+            UNSTRING WRK-LINHA DELIMITED BY ','
+                INTO WRK-CAMPO-FONE
+                     CLIENTES-NOME
+                     CLIENTES-EMAIL
+                     WRK-CAMPO-CPF
+                     CLIENTES-SITUACAO
+                     CLIENTES-MOTIVO-EXC
+                TALLYING IN WRK-CAMPOS-CONTADOS
+                ON OVERFLOW
+                    MOVE 'S' TO WRK-LINHA-MALFORMADA
+            END-UNSTRING.
+            IF WRK-CAMPOS-CONTADOS NOT = 6
+                MOVE 'S' TO WRK-LINHA-MALFORMADA
+            END-IF.
+            IF CLIENTES-SITUACAO NOT = 'A' AND
+               CLIENTES-SITUACAO NOT = 'I'
+                MOVE 'A' TO CLIENTES-SITUACAO
+            END-IF.
+            IF WRK-LINHA-MALFORMADA = 'S'
+                ADD 1 TO WRK-TOTAL-REJ
+                DISPLAY 'CLIIMPRT: LINHA REJEITADA (FORMATO CSV '
+                        'INVALIDO) LINHA=' WRK-LINHA
+            ELSE
+                IF FUNCTION TRIM (WRK-CAMPO-FONE) NOT NUMERIC OR
+                   FUNCTION TRIM (WRK-CAMPO-CPF) NOT NUMERIC
+                    ADD 1 TO WRK-TOTAL-REJ
+                    DISPLAY 'CLIIMPRT: LINHA REJEITADA (FONE/CPF '
+                            'NAO NUMERICO) LINHA=' WRK-LINHA
+                ELSE
+                    MOVE WRK-CAMPO-FONE TO CLIENTES-F0NE
+                    MOVE WRK-CAMPO-CPF TO CLIENTES-CPF
+                    PERFORM 9000-VALIDA-CPF
+                    IF WRK-CPF-VALIDO = 'N'
+                        ADD 1 TO WRK-TOTAL-REJ
+                        DISPLAY 'CLIIMPRT: LINHA REJEITADA '
+                                '(CPF INVALIDO) FONE=' CLIENTES-F0NE
+                    ELSE
+                        PERFORM 2110-GRAVA-CLIENTE
+                    END-IF
+                END-IF
+            END-IF.
+
+       2110-GRAVA-CLIENTE.
+            MOVE SPACES TO WRK-NOME-ANTIGO.
+            MOVE SPACES TO WRK-EMAIL-ANTIGO.
+            READ CLIENTES
+                INVALID KEY
+                    WRITE CLIENTES-REG
+                        INVALID KEY
+                            ADD 1 TO WRK-TOTAL-REJ
+                            DISPLAY 'CLIIMPRT: ERRO AO INCLUIR '
+                                    'FONE=' CLIENTES-F0NE
+                        NOT INVALID KEY
+                            ADD 1 TO WRK-TOTAL-OK
+                            MOVE 'INCLUSAO' TO LOG-OPERACAO
+                            PERFORM 9200-GRAVA-LOG
+                    END-WRITE
+                NOT INVALID KEY
+                    MOVE CLIENTES-NOME TO WRK-NOME-ANTIGO
+                    MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTIGO
+                    REWRITE CLIENTES-REG
+                        INVALID KEY
+                            ADD 1 TO WRK-TOTAL-REJ
+                            DISPLAY 'CLIIMPRT: ERRO AO ALTERAR '
+                                    'FONE=' CLIENTES-F0NE
+                        NOT INVALID KEY
+                            ADD 1 TO WRK-TOTAL-OK
+                            MOVE 'ALTERACAO' TO LOG-OPERACAO
+                            PERFORM 9200-GRAVA-LOG
+                    END-REWRITE
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE CLIENTES-CSV.
+            CLOSE CLIENTES-LOG.
+            DISPLAY 'CLIIMPRT: ' WRK-TOTAL-OK ' REGISTROS IMPORTADOS, '
+                    WRK-TOTAL-REJ ' REJEITADOS'.
+
+       9200-GRAVA-LOG.
+            MOVE FUNCTION CURRENT-DATE TO LOG-DATA-HORA.
+            MOVE CLIENTES-F0NE TO LOG-FONE.
+            MOVE WRK-NOME-ANTIGO TO LOG-NOME-ANTERIOR.
+            MOVE WRK-EMAIL-ANTIGO TO LOG-EMAIL-ANTERIOR.
+            MOVE CLIENTES-NOME TO LOG-NOME-NOVO.
+            MOVE CLIENTES-EMAIL TO LOG-EMAIL-NOVO.
+            MOVE CLIENTES-MOTIVO-EXC TO LOG-MOTIVO.
+            WRITE LOG-REG.
+
+       COPY CPFVALP.
