@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIDUPEM.
+      *********************************
+      * OBJETIVO:  RELATORIO DE RECONCILIACAO DE E-MAILS DUPLICADOS
+      *            (CLIENTES ATIVOS QUE COMPARTILHAM O MESMO E-MAIL
+      *            COM TELEFONES DIFERENTES). BATCH, CHAMADO SOB
+      *            DEMANDA PELO OPERADOR.
+      * AUTHOR  :  LUAN
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           'C:\Users\luan.magalhaes\Documents\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+           SELECT WORK-ORDENADO ASSIGN TO 'CLIDUPEM.WRK'.
+           SELECT RELAT ASSIGN TO 'CLIDUPEM.LST'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RELAT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       COPY CLIREG.
+
+       SD WORK-ORDENADO.
+       01 WORK-REG.
+           05 WORK-EMAIL            PIC X(40).
+           05 WORK-FONE             PIC 9(9).
+           05 WORK-NOME             PIC X(30).
+
+       FD RELAT.
+       01 RELAT-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(2).
+       77 RELAT-STATUS PIC 9(2).
+       77 WRK-LINHA PIC X(80).
+       77 WRK-TOTAL-GRUPOS PIC 9(4) VALUE ZEROS.
+       77 WRK-GRUPO-EMAIL PIC X(40) VALUE SPACES.
+       77 WRK-GRUPO-QTDE PIC 9(4) VALUE ZEROS.
+       77 WRK-GRUPO-TOTAL PIC 9(4) VALUE ZEROS.
+       77 WRK-GRUPO-OMITIDOS PIC 9(4).
+       77 WRK-GRUPO-I PIC 9(4).
+       77 WRK-PRIMEIRA-LEITURA PIC X(1) VALUE 'S'.
+       77 WRK-FIM-ORDENADO PIC X(1) VALUE 'N'.
+       01 WRK-GRUPO-TAB.
+           05 WRK-GRUPO-ITEM OCCURS 500.
+               10 WRK-GRUPO-FONE PIC 9(9).
+               10 WRK-GRUPO-NOME PIC X(30).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            SORT WORK-ORDENADO
+                ON ASCENDING KEY WORK-EMAIL
+                INPUT PROCEDURE 1000-LER-CLIENTES
+                OUTPUT PROCEDURE 2000-GERAR-RELATORIO.
+            STOP RUN.
+
+       1000-LER-CLIENTES.
+            OPEN INPUT CLIENTES.
+            READ CLIENTES NEXT RECORD
+                AT END
+                    MOVE 10 TO CLIENTES-STATUS
+            END-READ.
+            PERFORM UNTIL CLIENTES-STATUS = 10
+                IF CLIENTES-SITUACAO NOT = 'I' AND
+                   CLIENTES-EMAIL NOT = SPACES
+                    MOVE CLIENTES-EMAIL TO WORK-EMAIL
+                    MOVE CLIENTES-F0NE TO WORK-FONE
+                    MOVE CLIENTES-NOME TO WORK-NOME
+                    RELEASE WORK-REG
+                END-IF
+                READ CLIENTES NEXT RECORD
+                    AT END
+                        MOVE 10 TO CLIENTES-STATUS
+                END-READ
+            END-PERFORM.
+            CLOSE CLIENTES.
+
+       2000-GERAR-RELATORIO.
+            OPEN OUTPUT RELAT.
+            MOVE 'RELATORIO DE E-MAILS DUPLICADOS' TO WRK-LINHA.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
+            MOVE 'EMAIL                                    TELEFONE'
+                TO WRK-LINHA.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
+            RETURN WORK-ORDENADO
+                AT END
+                    MOVE 'S' TO WRK-FIM-ORDENADO
+            END-RETURN.
+            PERFORM UNTIL WRK-FIM-ORDENADO = 'S'
+                IF WRK-PRIMEIRA-LEITURA = 'S'
+                    MOVE 'N' TO WRK-PRIMEIRA-LEITURA
+                    PERFORM 2100-INICIA-GRUPO
+                ELSE
+                    IF WORK-EMAIL = WRK-GRUPO-EMAIL
+                        PERFORM 2200-ACUMULA-GRUPO
+                    ELSE
+                        PERFORM 2300-FECHA-GRUPO
+                        PERFORM 2100-INICIA-GRUPO
+                    END-IF
+                END-IF
+                RETURN WORK-ORDENADO
+                    AT END
+                        MOVE 'S' TO WRK-FIM-ORDENADO
+                END-RETURN
+            END-PERFORM.
+            PERFORM 2300-FECHA-GRUPO.
+            MOVE SPACES TO WRK-LINHA.
+            STRING 'TOTAL DE EMAILS DUPLICADOS: ' DELIMITED BY SIZE
+                   WRK-TOTAL-GRUPOS                DELIMITED BY SIZE
+                INTO WRK-LINHA
+            END-STRING.
+            WRITE RELAT-LINHA FROM WRK-LINHA.
+            CLOSE RELAT.
+
+       2100-INICIA-GRUPO.
+            MOVE WORK-EMAIL TO WRK-GRUPO-EMAIL.
+            MOVE 1 TO WRK-GRUPO-QTDE.
+            MOVE 1 TO WRK-GRUPO-TOTAL.
+            MOVE WORK-FONE TO WRK-GRUPO-FONE (1).
+            MOVE WORK-NOME TO WRK-GRUPO-NOME (1).
+
+       2200-ACUMULA-GRUPO.
+            ADD 1 TO WRK-GRUPO-TOTAL.
+            IF WRK-GRUPO-QTDE < 500
+                ADD 1 TO WRK-GRUPO-QTDE
+                MOVE WORK-FONE TO
+                  WRK-GRUPO-FONE (WRK-GRUPO-QTDE)
+                MOVE WORK-NOME TO
+                  WRK-GRUPO-NOME (WRK-GRUPO-QTDE)
+            END-IF.
+
+       2300-FECHA-GRUPO.
+            IF WRK-GRUPO-QTDE > 1
+                ADD 1 TO WRK-TOTAL-GRUPOS
+                PERFORM VARYING WRK-GRUPO-I FROM 1 BY 1
+                        UNTIL WRK-GRUPO-I > WRK-GRUPO-QTDE
+                    MOVE SPACES TO WRK-LINHA
+                    STRING WRK-GRUPO-EMAIL           DELIMITED BY SIZE
+                           '  '                      DELIMITED BY SIZE
+                           WRK-GRUPO-FONE (WRK-GRUPO-I)
+                                                      DELIMITED BY SIZE
+                           '  '                       DELIMITED BY SIZE
+                           WRK-GRUPO-NOME (WRK-GRUPO-I)
+                                                      DELIMITED BY SIZE
+                        INTO WRK-LINHA
+                    END-STRING
+                    WRITE RELAT-LINHA FROM WRK-LINHA
+                END-PERFORM
+                IF WRK-GRUPO-TOTAL > WRK-GRUPO-QTDE
+                    COMPUTE WRK-GRUPO-OMITIDOS =
+                        WRK-GRUPO-TOTAL - WRK-GRUPO-QTDE
+                    MOVE SPACES TO WRK-LINHA
+                    STRING '  ... E MAIS '          DELIMITED BY SIZE
+                           WRK-GRUPO-OMITIDOS       DELIMITED BY SIZE
+                           ' REGISTROS'              DELIMITED BY SIZE
+                        INTO WRK-LINHA
+                    END-STRING
+                    WRITE RELAT-LINHA FROM WRK-LINHA
+                END-IF
+            END-IF.
