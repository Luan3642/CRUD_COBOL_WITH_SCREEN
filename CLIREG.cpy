@@ -0,0 +1,13 @@
+      *****************************************************
+      * LAYOUT DO REGISTRO DE CLIENTES (CLIENTES.DAT)
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE ACESSAM O
+      * ARQUIVO, PARA MANTER O LAYOUT SEMPRE IGUAL.
+      *****************************************************
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-F0NE     PIC 9(9).
+           05 CLIENTES-NOME         PIC X(30).
+           05 CLIENTES-EMAIL        PIC X(40).
+           05 CLIENTES-CPF          PIC 9(11).
+           05 CLIENTES-SITUACAO     PIC X(1).
+           05 CLIENTES-MOTIVO-EXC   PIC X(40).
