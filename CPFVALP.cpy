@@ -0,0 +1,52 @@
+      *****************************************************
+      * VALIDACAO DE DIGITO VERIFICADOR DO CPF.
+      * ESPERA O CPF A VALIDAR EM CLIENTES-CPF E OS CAMPOS
+      * DE TRABALHO DE CPFWS.cpy JA DECLARADOS NA WORKING-
+      * STORAGE SECTION. DEVOLVE 'S'/'N' EM WRK-CPF-VALIDO.
+      * CPFS COM OS 11 DIGITOS IGUAIS (00000000000, 11111111111,
+      * ETC) SAO REJEITADOS MESMO QUANDO O CALCULO DO DIGITO
+      * VERIFICADOR "FECHA", POIS NAO SAO CPFS VALIDOS NA PRATICA.
+      *****************************************************
+       9000-VALIDA-CPF.
+           MOVE 'S' TO WRK-CPF-VALIDO.
+           MOVE CLIENTES-CPF TO WRK-CPF.
+           MOVE 'S' TO WRK-CPF-TODOS-IGUAIS.
+           PERFORM VARYING WRK-CPF-I FROM 2 BY 1
+                   UNTIL WRK-CPF-I > 11
+               IF WRK-CPF-DIG (WRK-CPF-I) NOT = WRK-CPF-DIG (1)
+                   MOVE 'N' TO WRK-CPF-TODOS-IGUAIS
+               END-IF
+           END-PERFORM.
+           IF WRK-CPF-TODOS-IGUAIS = 'S'
+               MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF.
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           PERFORM VARYING WRK-CPF-I FROM 1 BY 1
+                   UNTIL WRK-CPF-I > 9
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   WRK-CPF-DIG (WRK-CPF-I) * (11 - WRK-CPF-I)
+           END-PERFORM.
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD (WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO = 10
+               MOVE 0 TO WRK-CPF-DV1
+           ELSE
+               MOVE WRK-CPF-RESTO TO WRK-CPF-DV1
+           END-IF.
+           IF WRK-CPF-DIG (10) NOT = WRK-CPF-DV1
+               MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF.
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           PERFORM VARYING WRK-CPF-I FROM 1 BY 1
+                   UNTIL WRK-CPF-I > 10
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   WRK-CPF-DIG (WRK-CPF-I) * (12 - WRK-CPF-I)
+           END-PERFORM.
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD (WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO = 10
+               MOVE 0 TO WRK-CPF-DV2
+           ELSE
+               MOVE WRK-CPF-RESTO TO WRK-CPF-DV2
+           END-IF.
+           IF WRK-CPF-DIG (11) NOT = WRK-CPF-DV2
+               MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF.
